@@ -0,0 +1,155 @@
+000010*****************************************************************
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.     SEQCSV.
+000040 AUTHOR.         D. KOVACS.
+000050 INSTALLATION.   DATA PROCESSING DEPT.
+000060 DATE-WRITTEN.   08/09/2026.
+000070 DATE-COMPILED.
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*------------------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    08/09/2026 DK    INITIAL VERSION - EXPORTS DIAG.DAT TO A
+000130*                      COMMA-DELIMITED DIAG.CSV FOR THE CLAIMS/
+000140*                      BILLING SYSTEM, WITH A HEADING LINE AND
+000150*                      Name FIELDS QUOTED SINCE THEY MAY CONTAIN
+000160*                      EMBEDDED COMMAS.
+000170*    08/09/2026 DK    DiagName IS NOW SCANNED FOR EMBEDDED QUOTE
+000180*                      CHARACTERS AND EACH ONE DOUBLED BEFORE IT
+000190*                      REACHES CSV-NAME, PER THE CSV QUOTING RULE -
+000200*                      A BARE QUOTE IN THE MIDDLE OF A QUOTED FIELD
+000210*                      WAS OTHERWISE BREAKING THE FIELD IN TWO FOR
+000220*                      ANY READER THAT PARSES DIAG.CSV STRICTLY.
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT DIAG-FILE ASSIGN TO DISK
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS SEQUENTIAL
+000300         RECORD KEY IS DiagCode
+000310         FILE STATUS IS DIAG-STATUS.
+
+000320     SELECT CSV-FILE ASSIGN TO DISK
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS CSV-STATUS.
+000350*
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  DIAG-FILE
+000390     LABEL RECORD IS STANDARD
+000400     VALUE OF FILE-ID IS "DIAG.DAT"
+000410     DATA RECORD IS DiagDetails.
+000420     COPY DIAGREC.
+
+000430 FD  CSV-FILE
+000440     LABEL RECORD IS STANDARD
+000450     VALUE OF FILE-ID IS "DIAG.CSV"
+000460     DATA RECORD IS CSV-LINE.
+000470 01  CSV-LINE                   PIC X(150).
+000480*
+000490 WORKING-STORAGE SECTION.
+000500 01  DIAG-STATUS             PIC X(02) VALUE "00".
+000510     88  DIAG-OK             VALUE "00".
+000520     88  DIAG-EOF            VALUE "10".
+000530     88  DIAG-NOT-FOUND      VALUE "35".
+
+000540 01  CSV-STATUS              PIC X(02) VALUE "00".
+000550     88  CSV-OK              VALUE "00".
+
+000560 01  DIAG-EOF-SW             PIC X(01) VALUE "N".
+000570     88  IS-DIAG-EOF         VALUE "Y".
+
+000580 01  RECORD-COUNT            PIC 9(06) VALUE ZERO COMP.
+
+000590 01  AUDIT-PROGRAM-NAME      PIC X(08) VALUE "SEQCSV".
+000600 01  AUDIT-OPERATION         PIC X(12) VALUE "READ".
+000610 01  AUDIT-ONE-RECORD        PIC 9(06) VALUE 1.
+
+000620 01  NAME-CHAR-IDX           PIC 9(03) VALUE ZERO COMP.
+000630 01  ESC-NAME-LEN            PIC 9(03) VALUE ZERO COMP.
+000640 01  ESC-NAME                PIC X(140) VALUE SPACES.
+
+000650 01  CSV-DETAIL-LINE.
+000660     02  CSV-CODE            PIC X(05).
+000670     02  FILLER              PIC X(01) VALUE ",".
+000680     02  FILLER              PIC X(01) VALUE """".
+000690     02  CSV-NAME            PIC X(140).
+000700     02  FILLER              PIC X(01) VALUE """".
+000710*
+000720 PROCEDURE DIVISION.
+000730*
+000740 0000-MAINLINE.
+000750     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000760     PERFORM 3000-READ-ITEM THRU 3000-EXIT
+000770         UNTIL IS-DIAG-EOF
+000780     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000790     STOP RUN.
+000800*
+000810*----------------------------------------------------------------
+000820*    1000-INITIALIZE - OPEN THE FILES AND WRITE THE CSV HEADING.
+000830*----------------------------------------------------------------
+000840 1000-INITIALIZE.
+000850     OPEN INPUT DIAG-FILE
+000860     OPEN OUTPUT CSV-FILE
+000870     MOVE "DiagCode,DiagName" TO CSV-LINE
+000880     WRITE CSV-LINE
+000890     IF DIAG-NOT-FOUND
+000900         DISPLAY "SEQCSV: DIAG.DAT NOT FOUND"
+000910         MOVE 8 TO RETURN-CODE
+000920         MOVE "Y" TO DIAG-EOF-SW
+000930     END-IF.
+000940 1000-EXIT.
+000950     EXIT.
+000960*
+000970*----------------------------------------------------------------
+000980*    3000-READ-ITEM - READ ONE DIAGNOSIS RECORD AND WRITE IT AS
+000990*    A CSV DETAIL LINE, WITH DiagName QUOTED.
+001000*----------------------------------------------------------------
+001010 3000-READ-ITEM.
+001020     READ DIAG-FILE NEXT RECORD
+001030         AT END MOVE "Y" TO DIAG-EOF-SW
+001040     END-READ
+001050     IF NOT IS-DIAG-EOF
+001060         MOVE DiagCode TO CSV-CODE
+001070         PERFORM 3050-ESCAPE-NAME THRU 3050-EXIT
+001080         MOVE ESC-NAME TO CSV-NAME
+001090         WRITE CSV-LINE FROM CSV-DETAIL-LINE
+001100         ADD 1 TO RECORD-COUNT
+001110         CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME AUDIT-OPERATION
+001120             DiagCode AUDIT-ONE-RECORD
+001130     END-IF.
+001140 3000-EXIT.
+001150     EXIT.
+001160*
+001170*----------------------------------------------------------------
+001180*    3050-ESCAPE-NAME - COPY DiagName INTO ESC-NAME ONE CHARACTER
+001190*    AT A TIME, DOUBLING ANY EMBEDDED QUOTE SO THE CSV FIELD STAYS
+001200*    WELL-FORMED FOR A READER THAT HONOURS RFC 4180 QUOTING.
+001210*----------------------------------------------------------------
+001220 3050-ESCAPE-NAME.
+001230     MOVE SPACES TO ESC-NAME
+001240     MOVE ZERO TO ESC-NAME-LEN
+001250     PERFORM 3060-ESCAPE-ONE-CHAR THRU 3060-EXIT
+001260         VARYING NAME-CHAR-IDX FROM 1 BY 1
+001270         UNTIL NAME-CHAR-IDX > 70.
+001280 3050-EXIT.
+001290     EXIT.
+001300*
+001310 3060-ESCAPE-ONE-CHAR.
+001320     IF DiagName (NAME-CHAR-IDX:1) = """"
+001330         ADD 1 TO ESC-NAME-LEN
+001340         MOVE """" TO ESC-NAME (ESC-NAME-LEN:1)
+001350     END-IF
+001360     ADD 1 TO ESC-NAME-LEN
+001370     MOVE DiagName (NAME-CHAR-IDX:1) TO ESC-NAME (ESC-NAME-LEN:1).
+001380 3060-EXIT.
+001390     EXIT.
+001400*
+001410 9000-TERMINATE.
+001420     CLOSE DIAG-FILE
+001430     CLOSE CSV-FILE
+001440     DISPLAY "SEQCSV: " RECORD-COUNT
+001450         " DIAGNOSIS RECORD(S) EXPORTED TO DIAG.CSV".
+001460 9000-EXIT.
+001470     EXIT.
