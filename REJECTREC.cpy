@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020*    REJECTREC.CPY
+000030*    RECORD LAYOUT FOR THE DIAGNOSIS-CODE REJECT REPORT
+000040*    (DIAGREJ.DAT) WRITTEN BY SEQMAINT WHEN A TRANSACTION FAILS
+000050*    FORMAT VALIDATION.
+000060*------------------------------------------------------------------
+000070*    DATE       INIT  DESCRIPTION
+000080*    08/09/2026 DK    INITIAL VERSION
+000090*    08/09/2026 DK    ADDED REASON 05 - DIAGNOSIS TABLE FULL.
+000100*****************************************************************
+000110 01  DiagReject.
+000120     02  Reject-Seq-No           PIC 9(06).
+000130     02  Reject-Diag-Code        PIC X(05).
+000140     02  Reject-Diag-Name        PIC X(70).
+000150     02  Reject-Reason-Code      PIC X(02).
+000160         88  Reject-Code-Blank   VALUE "01".
+000170         88  Reject-Code-Format  VALUE "02".
+000180         88  Reject-Name-Blank   VALUE "03".
+000190         88  Reject-Code-Unknown VALUE "04".
+000200         88  Reject-Table-Full   VALUE "05".
+000210     02  Reject-Reason-Text      PIC X(40).
