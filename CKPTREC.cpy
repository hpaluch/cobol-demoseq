@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*    CKPTREC.CPY
+000030*    RECORD LAYOUT FOR THE SEQMAINT RESTART CHECKPOINT FILE
+000040*    (SEQMCKPT.DAT).  HOLDS THE LAST TRANS.DAT SEQUENCE NUMBER
+000050*    SUCCESSFULLY APPLIED TO DIAG.DAT SO A RERUN AFTER A FAILURE
+000060*    DOES NOT REAPPLY TRANSACTIONS ALREADY COMMITTED.
+000070*------------------------------------------------------------------
+000080*    DATE       INIT  DESCRIPTION
+000090*    08/09/2026 DK    INITIAL VERSION
+000100*    08/09/2026 DK    ADDED Ckpt-Feed-Date SO A CHECKPOINT LEFT BY
+000110*                      ONE DAY'S TRANS.DAT CYCLE IS NOT MISTAKEN
+000120*                      FOR A RESTART POINT IN A LATER CYCLE'S FEED,
+000130*                      SINCE EACH CYCLE'S Trans-Seq-No STARTS OVER.
+000140*****************************************************************
+000150 01  CheckpointRec.
+000160     02  Ckpt-Last-Trans-Seq     PIC 9(06).
+000170     02  Ckpt-Run-Mode           PIC X(01).
+000180     02  Ckpt-Feed-Date          PIC 9(08).
