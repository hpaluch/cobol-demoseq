@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020*    DIAGREC.CPY
+000030*    RECORD LAYOUT FOR THE DIAGNOSIS-CODE MASTER (DIAG.DAT).
+000040*    SHARED BY SEQ, SEQMAINT, SEQRPT, SEQDUP, SEQCSV, SEQXREF.
+000050*------------------------------------------------------------------
+000060*    DATE       INIT  DESCRIPTION
+000070*    08/09/2026 DK    INITIAL VERSION
+000080*****************************************************************
+000090 01  DiagDetails.
+000100     02  DiagCode                PIC X(05).
+000110     02  DiagName                PIC X(70).
