@@ -0,0 +1,163 @@
+000010*****************************************************************
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.     SEQXREF.
+000040 AUTHOR.         D. KOVACS.
+000050 INSTALLATION.   DATA PROCESSING DEPT.
+000060 DATE-WRITTEN.   08/09/2026.
+000070 DATE-COMPILED.
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*------------------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    08/09/2026 DK    INITIAL VERSION - READS CLAIMS.DAT
+000130*                      SEQUENTIALLY AND DOES A DIRECT KEYED READ
+000140*                      AGAINST DIAG.DAT FOR EACH CLAIM TO CONFIRM
+000150*                      Claim-Diag-Code IS A REAL DIAGNOSIS CODE.
+000160*                      ORPHANED CLAIMS ARE WRITTEN TO CLAIMXCP.RPT
+000170*                      AND RETURN-CODE IS SET TO 4 FOR A CALLER.
+000180*    08/09/2026 DK    CLAIMXCP-LINE WIDENED TO MATCH
+000190*                      CLAIMXCP-DETAIL-LINE SO THE FULL PATIENT
+000200*                      NAME REACHES CLAIMXCP.RPT.
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CLAIMS-FILE ASSIGN TO DISK
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS CLAIMS-STATUS.
+
+000280     SELECT DIAG-FILE ASSIGN TO DISK
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS RANDOM
+000310         RECORD KEY IS DiagCode
+000320         FILE STATUS IS DIAG-STATUS.
+
+000330     SELECT CLAIMXCP-FILE ASSIGN TO DISK
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS CLAIMXCP-STATUS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  CLAIMS-FILE
+000400     LABEL RECORD IS STANDARD
+000410     VALUE OF FILE-ID IS "CLAIMS.DAT"
+000420     DATA RECORD IS ClaimDetail.
+000430     COPY CLAIMREC.
+
+000440 FD  DIAG-FILE
+000450     LABEL RECORD IS STANDARD
+000460     VALUE OF FILE-ID IS "DIAG.DAT"
+000470     DATA RECORD IS DiagDetails.
+000480     COPY DIAGREC.
+
+000490 FD  CLAIMXCP-FILE
+000500     LABEL RECORD IS STANDARD
+000510     VALUE OF FILE-ID IS "CLAIMXCP.RPT"
+000520     DATA RECORD IS CLAIMXCP-LINE.
+000530 01  CLAIMXCP-LINE              PIC X(104).
+000540*
+000550 WORKING-STORAGE SECTION.
+000560 01  CLAIMS-STATUS           PIC X(02) VALUE "00".
+000570     88  CLAIMS-OK           VALUE "00".
+000580     88  CLAIMS-EOF          VALUE "10".
+000590     88  CLAIMS-NOT-FOUND    VALUE "35".
+
+000600 01  DIAG-STATUS             PIC X(02) VALUE "00".
+000610     88  DIAG-OK             VALUE "00".
+000620     88  DIAG-NOT-FOUND      VALUE "23", "35".
+
+000630 01  CLAIMXCP-STATUS         PIC X(02) VALUE "00".
+000640     88  CLAIMXCP-OK         VALUE "00".
+
+000650 01  CLAIMS-EOF-SW           PIC X(01) VALUE "N".
+000660     88  IS-CLAIMS-EOF       VALUE "Y".
+
+000670 01  CLAIM-COUNT             PIC 9(06) VALUE ZERO COMP.
+000680 01  ORPHAN-COUNT            PIC 9(06) VALUE ZERO COMP.
+
+000690 01  AUDIT-PROGRAM-NAME      PIC X(08) VALUE "SEQXREF".
+000700 01  AUDIT-OPERATION         PIC X(12) VALUE "READ".
+000710 01  AUDIT-ONE-RECORD        PIC 9(06) VALUE 1.
+
+000720 01  CLAIMXCP-DETAIL-LINE.
+000730     02  FILLER              PIC X(01) VALUE SPACE.
+000740     02  FILLER              PIC X(28)
+000750             VALUE "CLAIM REFERENCES UNKNOWN DX ".
+000760     02  XCP-DIAG-CODE       PIC X(05).
+000770     02  FILLER              PIC X(10) VALUE SPACES.
+000780     02  FILLER              PIC X(07) VALUE "CLAIM: ".
+000790     02  XCP-CLAIM-NO        PIC X(10).
+000800     02  FILLER              PIC X(05) VALUE SPACES.
+000810     02  FILLER              PIC X(08) VALUE "PATIENT:".
+000820     02  XCP-PATIENT-NAME    PIC X(30).
+000830*
+000840 PROCEDURE DIVISION.
+000850*
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000880     PERFORM 3000-READ-ITEM THRU 3000-EXIT
+000890         UNTIL IS-CLAIMS-EOF
+000900     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000910     IF ORPHAN-COUNT > 0
+000920         MOVE 4 TO RETURN-CODE
+000930     END-IF
+000940     STOP RUN.
+000950*
+000960 1000-INITIALIZE.
+000970     OPEN INPUT CLAIMS-FILE
+000980     OPEN INPUT DIAG-FILE
+000990     OPEN OUTPUT CLAIMXCP-FILE
+001000     IF CLAIMS-NOT-FOUND
+001010         DISPLAY "SEQXREF: CLAIMS.DAT NOT FOUND"
+001020         MOVE 8 TO RETURN-CODE
+001030         MOVE "Y" TO CLAIMS-EOF-SW
+001040     ELSE
+001050         IF DIAG-NOT-FOUND
+001060             DISPLAY "SEQXREF: DIAG.DAT NOT FOUND"
+001070             MOVE 8 TO RETURN-CODE
+001080             MOVE "Y" TO CLAIMS-EOF-SW
+001090         END-IF
+001100     END-IF.
+001110 1000-EXIT.
+001120     EXIT.
+001130*
+001140*----------------------------------------------------------------
+001150*    3000-READ-ITEM - READ ONE CLAIM AND LOOK UP ITS DIAGNOSIS
+001160*    CODE DIRECTLY AGAINST DIAG.DAT.  A CLAIM WHOSE CODE IS NOT
+001170*    ON THE MASTER IS WRITTEN TO CLAIMXCP.RPT AS AN EXCEPTION.
+001180*----------------------------------------------------------------
+001190 3000-READ-ITEM.
+001200     READ CLAIMS-FILE
+001210         AT END MOVE "Y" TO CLAIMS-EOF-SW
+001220     END-READ
+001230     IF NOT IS-CLAIMS-EOF
+001240         ADD 1 TO CLAIM-COUNT
+001250         MOVE Claim-Diag-Code TO DiagCode
+001260         READ DIAG-FILE
+001270             INVALID KEY
+001280                 PERFORM 3100-WRITE-EXCEPTION THRU 3100-EXIT
+001290             NOT INVALID KEY
+001300                 CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME
+001310                     AUDIT-OPERATION DiagCode AUDIT-ONE-RECORD
+001320         END-READ
+001330     END-IF.
+001340 3000-EXIT.
+001350     EXIT.
+001360*
+001370 3100-WRITE-EXCEPTION.
+001380     MOVE Claim-Diag-Code TO XCP-DIAG-CODE
+001390     MOVE Claim-No TO XCP-CLAIM-NO
+001400     MOVE Claim-Patient-Name TO XCP-PATIENT-NAME
+001410     WRITE CLAIMXCP-LINE FROM CLAIMXCP-DETAIL-LINE
+001420     ADD 1 TO ORPHAN-COUNT.
+001430 3100-EXIT.
+001440     EXIT.
+001450*
+001460 9000-TERMINATE.
+001470     CLOSE CLAIMS-FILE
+001480     CLOSE DIAG-FILE
+001490     CLOSE CLAIMXCP-FILE
+001500     DISPLAY "SEQXREF: " CLAIM-COUNT " CLAIM(S) CHECKED, "
+001510         ORPHAN-COUNT " ORPHANED TO CLAIMXCP.RPT".
+001520 9000-EXIT.
+001530     EXIT.
