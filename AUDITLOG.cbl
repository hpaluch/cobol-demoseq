@@ -0,0 +1,92 @@
+000010*****************************************************************
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.     AUDITLOG.
+000040 AUTHOR.         D. KOVACS.
+000050 INSTALLATION.   DATA PROCESSING DEPT.
+000060 DATE-WRITTEN.   08/09/2026.
+000070 DATE-COMPILED.
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*------------------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    08/09/2026 DK    INITIAL VERSION - APPENDS ONE TIMESTAMPED
+000130*                      ENTRY TO AUDIT.LOG PER CALL.  CALLED BY SEQ,
+000140*                      SEQMAINT, SEQRPT AND SEQDUP FOR EVERY READ OR
+000150*                      WRITE THEY MAKE AGAINST DIAG.DAT.  THE FILE
+000160*                      IS OPENED, WRITTEN AND CLOSED ON EACH CALL SO
+000170*                      NO CALLING PROGRAM HAS TO MANAGE ITS OWN
+000180*                      AUDIT FILE HANDLE.
+000190*****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT AUDIT-FILE ASSIGN TO DISK
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS AUDIT-STATUS.
+000260*
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  AUDIT-FILE
+000300     LABEL RECORD IS STANDARD
+000310     VALUE OF FILE-ID IS "AUDIT.LOG"
+000320     DATA RECORD IS AuditEntry.
+000330     COPY AUDITREC.
+000340*
+000350 WORKING-STORAGE SECTION.
+000360 01  AUDIT-STATUS            PIC X(02) VALUE "00".
+000370     88  AUDIT-OK            VALUE "00".
+000380     88  AUDIT-NOT-FOUND     VALUE "35".
+000390
+000400 01  AUDIT-DATE-WS.
+000410     02  AUDIT-YEAR          PIC 9(04).
+000420     02  AUDIT-MONTH         PIC 9(02).
+000430     02  AUDIT-DAY           PIC 9(02).
+000440
+000450 01  AUDIT-TIME-WS.
+000460     02  AUDIT-HOUR          PIC 9(02).
+000470     02  AUDIT-MINUTE        PIC 9(02).
+000480     02  AUDIT-SECOND        PIC 9(02).
+000490     02  FILLER              PIC 9(02).
+000500*
+000510 LINKAGE SECTION.
+000520 01  LK-PROGRAM              PIC X(08).
+000530 01  LK-OPERATION            PIC X(12).
+000540 01  LK-DIAG-CODE            PIC X(05).
+000550 01  LK-RECORD-COUNT         PIC 9(06).
+000560*
+000570 PROCEDURE DIVISION USING LK-PROGRAM LK-OPERATION
+000580         LK-DIAG-CODE LK-RECORD-COUNT.
+000590*
+000600 0000-MAINLINE.
+000610     PERFORM 1000-OPEN-AUDIT THRU 1000-EXIT
+000620     PERFORM 2000-WRITE-ENTRY THRU 2000-EXIT
+000630     CLOSE AUDIT-FILE
+000640     GOBACK.
+000650*
+000660*----------------------------------------------------------------
+000670*    1000-OPEN-AUDIT - OPEN AUDIT.LOG FOR APPEND.  THE FIRST CALL
+000680*    ON A NEW SYSTEM WILL NOT FIND THE FILE, SO FALL BACK TO
+000690*    CREATING IT.
+000700*----------------------------------------------------------------
+000710 1000-OPEN-AUDIT.
+000720     OPEN EXTEND AUDIT-FILE
+000730     IF AUDIT-NOT-FOUND
+000740         OPEN OUTPUT AUDIT-FILE
+000750     END-IF.
+000760 1000-EXIT.
+000770     EXIT.
+000780*
+000790 2000-WRITE-ENTRY.
+000800     ACCEPT AUDIT-DATE-WS FROM DATE YYYYMMDD
+000810     ACCEPT AUDIT-TIME-WS FROM TIME
+000820     STRING AUDIT-YEAR "-" AUDIT-MONTH "-" AUDIT-DAY
+000830         DELIMITED BY SIZE INTO Audit-Date
+000840     STRING AUDIT-HOUR ":" AUDIT-MINUTE ":" AUDIT-SECOND
+000850         DELIMITED BY SIZE INTO Audit-Time
+000860     MOVE LK-PROGRAM TO Audit-Program
+000870     MOVE LK-OPERATION TO Audit-Operation
+000880     MOVE LK-DIAG-CODE TO Audit-Diag-Code
+000890     MOVE LK-RECORD-COUNT TO Audit-Record-Count
+000900     WRITE AuditEntry.
+000910 2000-EXIT.
+000920     EXIT.
