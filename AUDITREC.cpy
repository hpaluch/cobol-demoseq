@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    AUDITREC.CPY
+000030*    RECORD LAYOUT FOR THE DIAG.DAT ACTIVITY AUDIT LOG
+000040*    (AUDIT.LOG), APPENDED TO BY THE AUDITLOG SUBPROGRAM.
+000050*------------------------------------------------------------------
+000060*    DATE       INIT  DESCRIPTION
+000070*    08/09/2026 DK    INITIAL VERSION
+000080*****************************************************************
+000090 01  AuditEntry.
+000100     02  Audit-Date              PIC X(10).
+000110     02  Audit-Time              PIC X(08).
+000120     02  Audit-Program           PIC X(08).
+000130     02  Audit-Operation         PIC X(12).
+000140     02  Audit-Diag-Code         PIC X(05).
+000150     02  Audit-Record-Count      PIC 9(06).
