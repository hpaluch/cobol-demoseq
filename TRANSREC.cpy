@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    TRANSREC.CPY
+000030*    RECORD LAYOUT FOR THE DIAGNOSIS-CODE MAINTENANCE TRANSACTION
+000040*    FEED (TRANS.DAT) READ BY SEQMAINT.  EACH RECORD ADDS,
+000050*    CHANGES OR DELETES ONE DIAG.DAT MASTER RECORD.
+000060*------------------------------------------------------------------
+000070*    DATE       INIT  DESCRIPTION
+000080*    08/09/2026 DK    INITIAL VERSION
+000090*****************************************************************
+000100 01  TransDetail.
+000110     02  Trans-Seq-No            PIC 9(06).
+000120     02  Trans-Action            PIC X(01).
+000130         88  Trans-Is-Add        VALUE "A".
+000140         88  Trans-Is-Change     VALUE "C".
+000150         88  Trans-Is-Delete     VALUE "D".
+000160     02  Trans-Diag-Code         PIC X(05).
+000170     02  Trans-Diag-Name         PIC X(70).
