@@ -0,0 +1,209 @@
+000010*****************************************************************
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.     SEQRPT.
+000040 AUTHOR.         D. KOVACS.
+000050 INSTALLATION.   DATA PROCESSING DEPT.
+000060 DATE-WRITTEN.   08/09/2026.
+000070 DATE-COMPILED.
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*------------------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    08/09/2026 DK    INITIAL VERSION - PRINTS A PAGINATED LISTING
+000130*                      OF DIAG.DAT TO DIAG.RPT, WITH PAGE HEADINGS,
+000140*                      THE RUN DATE/TIME, AND A RECORD-COUNT TRAILER.
+000150*    08/09/2026 DK    EVERY READ IS NOW LOGGED TO AUDIT.LOG VIA
+000160*                      THE AUDITLOG SUBPROGRAM.
+000170*    08/09/2026 DK    PRINT-LINE WIDENED TO MATCH HDG1-LINE SO THE
+000180*                      PAGE NUMBER NO LONGER GETS TRUNCATED OFF THE
+000190*                      END OF THE HEADING LINE.
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT DIAG-FILE ASSIGN TO DISK
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS SEQUENTIAL
+000270         RECORD KEY IS DiagCode
+000280         FILE STATUS IS DIAG-STATUS.
+
+000290     SELECT REPORT-FILE ASSIGN TO DISK
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS REPORT-STATUS.
+000320*
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  DIAG-FILE
+000360     LABEL RECORD IS STANDARD
+000370     VALUE OF FILE-ID IS "DIAG.DAT"
+000380     DATA RECORD IS DiagDetails.
+000390     COPY DIAGREC.
+
+000400 FD  REPORT-FILE
+000410     LABEL RECORD IS STANDARD
+000420     VALUE OF FILE-ID IS "DIAG.RPT"
+000430     DATA RECORD IS PRINT-LINE.
+000440 01  PRINT-LINE                 PIC X(89).
+000450*
+000460 WORKING-STORAGE SECTION.
+000470 01  DIAG-STATUS             PIC X(02) VALUE "00".
+000480     88  DIAG-OK             VALUE "00".
+000490     88  DIAG-EOF            VALUE "10".
+000500     88  DIAG-NOT-FOUND      VALUE "35".
+
+000510 01  REPORT-STATUS           PIC X(02) VALUE "00".
+000520     88  REPORT-OK           VALUE "00".
+
+000530 01  DIAG-EOF-SW             PIC X(01) VALUE "N".
+000540     88  IS-DIAG-EOF         VALUE "Y".
+
+000550 01  RUN-DATE-WS.
+000560     02  RUN-YEAR            PIC 9(04).
+000570     02  RUN-MONTH           PIC 9(02).
+000580     02  RUN-DAY             PIC 9(02).
+
+000590 01  RUN-TIME-WS.
+000600     02  RUN-HOUR            PIC 9(02).
+000610     02  RUN-MINUTE          PIC 9(02).
+000620     02  RUN-SECOND          PIC 9(02).
+000630     02  FILLER              PIC 9(02).
+
+000640 01  RUN-DATE-DISPLAY        PIC X(10).
+000650 01  RUN-TIME-DISPLAY        PIC X(08).
+
+000660 01  LINE-COUNT              PIC 9(02) VALUE ZERO COMP.
+000670 01  LINES-PER-PAGE          PIC 9(02) VALUE 55 COMP.
+000680 01  PAGE-COUNT              PIC 9(03) VALUE ZERO COMP.
+000690 01  DETAIL-COUNT            PIC 9(06) VALUE ZERO COMP.
+
+000700 01  AUDIT-PROGRAM-NAME      PIC X(08) VALUE "SEQRPT".
+000710 01  AUDIT-OPERATION         PIC X(12) VALUE "READ".
+000720 01  AUDIT-ONE-RECORD        PIC 9(06) VALUE 1.
+
+000730 01  HDG1-LINE.
+000740     02  FILLER              PIC X(01) VALUE SPACE.
+000750     02  FILLER              PIC X(23)
+000760             VALUE "DIAGNOSIS CODE LISTING".
+000770     02  FILLER              PIC X(17) VALUE SPACES.
+000780     02  FILLER              PIC X(06) VALUE "DATE: ".
+000790     02  HDG1-DATE           PIC X(10).
+000800     02  FILLER              PIC X(04) VALUE SPACES.
+000810     02  FILLER              PIC X(06) VALUE "TIME: ".
+000820     02  HDG1-TIME           PIC X(08).
+000830     02  FILLER              PIC X(05) VALUE SPACES.
+000840     02  FILLER              PIC X(06) VALUE "PAGE: ".
+000850     02  HDG1-PAGE           PIC ZZ9.
+
+000860 01  HDG2-LINE.
+000870     02  FILLER              PIC X(01) VALUE SPACE.
+000880     02  FILLER              PIC X(05) VALUE "CODE ".
+000890     02  FILLER              PIC X(04) VALUE SPACES.
+000900     02  FILLER              PIC X(30) VALUE "DIAGNOSIS NAME".
+
+000910 01  DETAIL-LINE.
+000920     02  FILLER              PIC X(01) VALUE SPACE.
+000930     02  DTL-CODE            PIC X(05).
+000940     02  FILLER              PIC X(04) VALUE SPACES.
+000950     02  DTL-NAME            PIC X(70).
+
+000960 01  TRAILER-LINE.
+000970     02  FILLER              PIC X(01) VALUE SPACE.
+000980     02  FILLER              PIC X(21)
+000990             VALUE "TOTAL RECORDS LISTED ".
+001000     02  TRL-COUNT           PIC ZZZ,ZZ9.
+001010*
+001020 PROCEDURE DIVISION.
+001030*
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001060     PERFORM 3000-READ-ITEM THRU 3000-EXIT
+001070         UNTIL IS-DIAG-EOF
+001080     PERFORM 8000-PRINT-TRAILER THRU 8000-EXIT
+001090     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001100     STOP RUN.
+001110*
+001120*----------------------------------------------------------------
+001130*    1000-INITIALIZE - OPEN THE FILES, CAPTURE THE RUN DATE AND
+001140*    TIME FOR THE PAGE HEADINGS, AND PRINT THE FIRST PAGE HEADING.
+001150*----------------------------------------------------------------
+001160 1000-INITIALIZE.
+001170     OPEN INPUT DIAG-FILE
+001180     OPEN OUTPUT REPORT-FILE
+001190     IF DIAG-NOT-FOUND
+001200         DISPLAY "SEQRPT: DIAG.DAT NOT FOUND"
+001210         MOVE 8 TO RETURN-CODE
+001220         MOVE "Y" TO DIAG-EOF-SW
+001230     ELSE
+001240         ACCEPT RUN-DATE-WS FROM DATE YYYYMMDD
+001250         ACCEPT RUN-TIME-WS FROM TIME
+001260         STRING RUN-YEAR "-" RUN-MONTH "-" RUN-DAY
+001270             DELIMITED BY SIZE INTO RUN-DATE-DISPLAY
+001280         STRING RUN-HOUR ":" RUN-MINUTE ":" RUN-SECOND
+001290             DELIMITED BY SIZE INTO RUN-TIME-DISPLAY
+001300         PERFORM 7000-PRINT-HEADINGS THRU 7000-EXIT
+001310     END-IF.
+001320 1000-EXIT.
+001330     EXIT.
+001340*
+001350*----------------------------------------------------------------
+001360*    3000-READ-ITEM - READ ONE DIAGNOSIS RECORD AND PRINT IT,
+001370*    STARTING A NEW PAGE WHEN THE CURRENT ONE IS FULL.
+001380*----------------------------------------------------------------
+001390 3000-READ-ITEM.
+001400     READ DIAG-FILE NEXT RECORD
+001410         AT END MOVE "Y" TO DIAG-EOF-SW
+001420     END-READ
+001430     IF NOT IS-DIAG-EOF
+001440         IF LINE-COUNT >= LINES-PER-PAGE
+001450             PERFORM 7000-PRINT-HEADINGS THRU 7000-EXIT
+001460         END-IF
+001470         MOVE DiagCode TO DTL-CODE
+001480         MOVE DiagName TO DTL-NAME
+001490         WRITE PRINT-LINE FROM DETAIL-LINE
+001500         ADD 1 TO LINE-COUNT
+001510         ADD 1 TO DETAIL-COUNT
+001520         CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME AUDIT-OPERATION
+001530             DiagCode AUDIT-ONE-RECORD
+001540     END-IF.
+001550 3000-EXIT.
+001560     EXIT.
+001570*
+001580*----------------------------------------------------------------
+001590*    7000-PRINT-HEADINGS - START A NEW PAGE: ADVANCE THE PAGE
+001600*    COUNT, PRINT THE TITLE/DATE/TIME LINE AND THE COLUMN HEADING
+001610*    LINE, AND RESET THE LINE COUNT.
+001620*----------------------------------------------------------------
+001630 7000-PRINT-HEADINGS.
+001640     ADD 1 TO PAGE-COUNT
+001650     MOVE RUN-DATE-DISPLAY TO HDG1-DATE
+001660     MOVE RUN-TIME-DISPLAY TO HDG1-TIME
+001670     MOVE PAGE-COUNT TO HDG1-PAGE
+001680     IF PAGE-COUNT > 1
+001690         WRITE PRINT-LINE FROM SPACES
+001700     END-IF
+001710     WRITE PRINT-LINE FROM HDG1-LINE
+001720     WRITE PRINT-LINE FROM SPACES
+001730     WRITE PRINT-LINE FROM HDG2-LINE
+001740     MOVE ZERO TO LINE-COUNT.
+001750 7000-EXIT.
+001760     EXIT.
+001770*
+001780*----------------------------------------------------------------
+001790*    8000-PRINT-TRAILER - PRINT THE FINAL RECORD-COUNT TRAILER
+001800*    LINE AFTER THE LAST DETAIL LINE.
+001810*----------------------------------------------------------------
+001820 8000-PRINT-TRAILER.
+001830     MOVE DETAIL-COUNT TO TRL-COUNT
+001840     WRITE PRINT-LINE FROM SPACES
+001850     WRITE PRINT-LINE FROM TRAILER-LINE.
+001860 8000-EXIT.
+001870     EXIT.
+001880*
+001890 9000-TERMINATE.
+001900     CLOSE DIAG-FILE
+001910     CLOSE REPORT-FILE
+001920     DISPLAY "SEQRPT: " DETAIL-COUNT
+001930         " DIAGNOSIS RECORD(S) LISTED TO DIAG.RPT ON "
+001940         PAGE-COUNT " PAGE(S)".
+001950 9000-EXIT.
+001960     EXIT.
