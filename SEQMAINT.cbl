@@ -0,0 +1,692 @@
+000010*****************************************************************
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.     SEQMAINT.
+000040 AUTHOR.         D. KOVACS.
+000050 INSTALLATION.   DATA PROCESSING DEPT.
+000060 DATE-WRITTEN.   08/09/2026.
+000070 DATE-COMPILED.
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*------------------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    08/09/2026 DK    INITIAL VERSION - REBUILDS DIAG.DAT FROM AN
+000130*                      EXTERNAL ADD/CHANGE/DELETE TRANSACTION FEED
+000140*                      (TRANS.DAT) SO CODING-DESK STAFF CAN
+000150*                      MAINTAIN THE DIAGNOSIS MASTER WITHOUT A
+000160*                      SOURCE CHANGE TO SEQ.
+000170*    08/09/2026 DK    EVERY ADD/CHANGE/DELETE APPLIED TO DIAG.DAT
+000180*                      IS NOW LOGGED TO AUDIT.LOG VIA THE AUDITLOG
+000190*                      SUBPROGRAM.
+000200*    08/09/2026 DK    EXTEND RUNS NOW CHECKPOINT THE LAST TRANS.DAT
+000210*                      SEQUENCE NUMBER APPLIED (SEQMCKPT.DAT) SO A
+000220*                      RESTART AFTER A FAILURE DOES NOT REAPPLY
+000230*                      TRANSACTIONS ALREADY COMMITTED TO DIAG.DAT.
+000240*                      RETURN-CODE IS NOW SET TO 4 WHEN TRANSACTIONS
+000250*                      WERE REJECTED AND TO 8 WHEN TRANS.DAT IS
+000260*                      MISSING, SO A CALLING JOB STEP CAN CHECK IT.
+000270*    08/09/2026 DK    THE CHECKPOINT IS NOW RESET ONCE AN EXTEND
+000280*                      RUN HAS READ ITS TRANS.DAT THROUGH TO EOF,
+000290*                      SO IT ONLY GUARDS A RESTART OF THAT SAME
+000300*                      FEED AND DOES NOT CAUSE THE NEXT CYCLE'S
+000310*                      TRANS.DAT TO HAVE ITS TRANSACTIONS SKIPPED.
+000320*    08/09/2026 DK    DIAGREJ.DAT IS NO LONGER TRUNCATED ON A
+000330*                      RESTART - WHEN RESTART-SEQ IS POSITIVE IT IS
+000340*                      OPENED EXTEND SO REJECT RECORDS WRITTEN BY
+000350*                      THE RUN THAT CRASHED SURVIVE.  A CHANGE OR
+000360*                      DELETE AGAINST AN UNKNOWN DiagCode IS NOW
+000370*                      ALSO WRITTEN TO DIAGREJ.DAT (REASON 04)
+000380*                      INSTEAD OF ONLY BEING DISPLAYED.
+000390*****************************************************************
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT TRANS-FILE ASSIGN TO DISK
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS TRANS-STATUS.
+
+000460     SELECT DIAGREJ-FILE ASSIGN TO DISK
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS DIAGREJ-STATUS.
+
+000490     SELECT DIAG-FILE ASSIGN TO DISK
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS DYNAMIC
+000520         RECORD KEY IS DiagCode
+000530         FILE STATUS IS DIAG-STATUS.
+
+000540     SELECT DIAGBAK-FILE ASSIGN TO DISK
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS DIAGBAK-STATUS.
+
+000570     SELECT CKPT-FILE ASSIGN TO DISK
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS CKPT-STATUS.
+000600*
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  TRANS-FILE
+000640     LABEL RECORD IS STANDARD
+000650     VALUE OF FILE-ID IS "TRANS.DAT"
+000660     DATA RECORD IS TransDetail.
+000670     COPY TRANSREC.
+
+000680 FD  DIAGREJ-FILE
+000690     LABEL RECORD IS STANDARD
+000700     VALUE OF FILE-ID IS "DIAGREJ.DAT"
+000710     DATA RECORD IS DiagReject.
+000720     COPY REJECTREC.
+
+000730 FD  DIAG-FILE
+000740     LABEL RECORD IS STANDARD
+000750     VALUE OF FILE-ID IS "DIAG.DAT"
+000760     DATA RECORD IS DiagDetails.
+000770     COPY DIAGREC.
+
+000780 FD  DIAGBAK-FILE
+000790     LABEL RECORD IS STANDARD
+000800     VALUE OF FILE-ID IS BACKUP-FILENAME
+000810     DATA RECORD IS BackupDetails.
+000820 01  BackupDetails.
+000830     02  Backup-Diag-Code        PIC X(05).
+000840     02  Backup-Diag-Name        PIC X(70).
+
+000850 FD  CKPT-FILE
+000860     LABEL RECORD IS STANDARD
+000870     VALUE OF FILE-ID IS "SEQMCKPT.DAT"
+000880     DATA RECORD IS CheckpointRec.
+000890     COPY CKPTREC.
+000900*
+000910 WORKING-STORAGE SECTION.
+000920 01  TRANS-STATUS            PIC X(02) VALUE "00".
+000930     88  TRANS-OK            VALUE "00".
+000940     88  TRANS-EOF           VALUE "10".
+000950     88  TRANS-NOT-FOUND     VALUE "35".
+
+000960 01  DIAGREJ-STATUS          PIC X(02) VALUE "00".
+000970     88  DIAGREJ-OK          VALUE "00".
+000980     88  DIAGREJ-NOT-FOUND   VALUE "35".
+
+000990 01  DIAG-STATUS             PIC X(02) VALUE "00".
+001000     88  DIAG-OK             VALUE "00", "02".
+001010     88  DIAG-NOT-FOUND      VALUE "23", "35".
+001020     88  DIAG-DUPLICATE-KEY  VALUE "22".
+
+001030 01  DIAGBAK-STATUS          PIC X(02) VALUE "00".
+001040     88  DIAGBAK-OK          VALUE "00".
+
+001050 01  DIAG-EOF-SW             PIC X(01) VALUE "N".
+001060     88  IS-DIAG-EOF         VALUE "Y".
+
+001070 01  RUN-MODE-PARM           PIC X(10) VALUE SPACES.
+001080 01  RUN-MODE                PIC X(07) VALUE "EXTEND".
+001090     88  RUN-MODE-EXTEND     VALUE "EXTEND".
+001100     88  RUN-MODE-REBUILD    VALUE "REBUILD".
+
+001110 01  BACKUP-DATE             PIC 9(08) VALUE ZERO.
+001120 01  BACKUP-FILENAME         PIC X(20) VALUE SPACES.
+
+001130 01  DELETE-COUNT            PIC 9(06) VALUE ZERO COMP.
+
+001140 01  CKPT-STATUS             PIC X(02) VALUE "00".
+001150     88  CKPT-OK             VALUE "00".
+001160     88  CKPT-NOT-FOUND      VALUE "35".
+
+001170 01  RESTART-SEQ             PIC 9(06) VALUE ZERO.
+001180 01  RUN-TODAY-DATE          PIC 9(08) VALUE ZERO.
+001190 01  AUDIT-PROGRAM-NAME      PIC X(08) VALUE "SEQMAINT".
+001200 01  AUDIT-OPERATION         PIC X(12) VALUE SPACES.
+001210 01  AUDIT-ONE-RECORD        PIC 9(06) VALUE 1.
+
+001220 01  TRANS-EOF-SW            PIC X(01) VALUE "N".
+001230     88  IS-TRANS-EOF        VALUE "Y".
+
+001240 01  TRANS-VALID-SW          PIC X(01) VALUE "Y".
+001250     88  TRANS-IS-VALID      VALUE "Y".
+
+001260 01  REJECT-COUNT            PIC 9(06) VALUE ZERO COMP.
+
+001270 01  DIAG-TABLE-COUNT        PIC 9(05) VALUE ZERO COMP.
+001280 01  DIAG-TABLE-IDX          PIC 9(05) VALUE ZERO COMP.
+001290 01  DIAG-TABLE-FOUND-SW     PIC X(01) VALUE "N".
+001300     88  DIAG-TABLE-FOUND    VALUE "Y".
+
+001310 01  DIAG-TABLE.
+001320     02  DIAG-ENTRY OCCURS 1 TO 500 TIMES
+001330             DEPENDING ON DIAG-TABLE-COUNT
+001340             INDEXED BY DT-IDX.
+001350         03  DT-CODE         PIC X(05).
+001360         03  DT-NAME         PIC X(70).
+001370         03  DT-ACTIVE       PIC X(01).
+001380             88  DT-IS-ACTIVE   VALUE "Y".
+001390             88  DT-IS-DELETED  VALUE "N".
+
+001400 01  TRANS-COUNT             PIC 9(06) VALUE ZERO COMP.
+001410 01  WRITE-COUNT             PIC 9(06) VALUE ZERO COMP.
+001420*
+001430 PROCEDURE DIVISION.
+001440*
+001450 0000-MAINLINE.
+001460     PERFORM 0100-GET-RUN-MODE THRU 0100-EXIT
+001470     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001480     IF NOT TRANS-NOT-FOUND
+001490     EVALUATE TRUE
+001500         WHEN RUN-MODE-REBUILD
+001510             PERFORM 5000-REBUILD-RUN THRU 5000-EXIT
+001520         WHEN OTHER
+001530             PERFORM 6000-EXTEND-RUN THRU 6000-EXIT
+001540     END-EVALUATE
+001550     END-IF
+001560     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001570     STOP RUN.
+001580*
+001590*----------------------------------------------------------------
+001600*    0100-GET-RUN-MODE - ACCEPT THE RUN-MODE PARAMETER FROM THE
+001610*    COMMAND LINE.  EXTEND (THE DEFAULT) APPLIES THE TRANSACTION
+001620*    FEED DIRECTLY AGAINST THE EXISTING DIAG.DAT WITHOUT LOSING
+001630*    ITS HISTORY.  REBUILD TAKES A DATED BACKUP AND REPLACES
+001640*    DIAG.DAT ENTIRELY FROM THE FEED.
+001650*----------------------------------------------------------------
+001660 0100-GET-RUN-MODE.
+001670     ACCEPT RUN-MODE-PARM FROM COMMAND-LINE
+001680     IF RUN-MODE-PARM NOT = SPACES
+001690         MOVE FUNCTION UPPER-CASE(RUN-MODE-PARM) TO RUN-MODE
+001700     END-IF
+001710     ACCEPT RUN-TODAY-DATE FROM DATE YYYYMMDD.
+001720 0100-EXIT.
+001730     EXIT.
+001740*
+001750*----------------------------------------------------------------
+001760*    0150-GET-CHECKPOINT - LOOK FOR A CHECKPOINT LEFT BY A PRIOR
+001770*    RUN THAT DID NOT COMPLETE.  WHEN ONE EXISTS FOR THIS SAME
+001780*    RUN-MODE AND THE SAME Ckpt-Feed-Date, RESTART-SEQ IS SET TO
+001790*    THE LAST TRANS.DAT SEQUENCE NUMBER THAT WAS ALREADY APPLIED,
+001800*    SO 6100-APPLY-DIRECT CAN SKIP TRANSACTIONS IT WOULD OTHERWISE
+001810*    REAPPLY.  A CHECKPOINT STAMPED WITH AN EARLIER Ckpt-Feed-Date
+001820*    BELONGS TO A PRIOR BATCH CYCLE'S TRANS.DAT, WHICH STARTS ITS
+001830*    OWN SEQUENCE NUMBERS OVER AT 1, SO IT IS IGNORED RATHER THAN
+001840*    MISTAKEN FOR A RESTART POINT IN TODAY'S FEED.
+001850*----------------------------------------------------------------
+001860 0150-GET-CHECKPOINT.
+001870     MOVE ZERO TO RESTART-SEQ
+001880     OPEN INPUT CKPT-FILE
+001890     IF NOT CKPT-NOT-FOUND
+001900         READ CKPT-FILE
+001910             AT END CONTINUE
+001920         END-READ
+001930         IF RUN-MODE-EXTEND AND Ckpt-Run-Mode = "E"
+001940             IF Ckpt-Feed-Date = RUN-TODAY-DATE
+001950                 MOVE Ckpt-Last-Trans-Seq TO RESTART-SEQ
+001960                 DISPLAY "SEQMAINT: RESTARTING AFTER TRANS SEQ "
+001970                     RESTART-SEQ
+001980             ELSE
+001990                 DISPLAY "SEQMAINT: IGNORING CHECKPOINT FROM A"
+002000                     " PRIOR FEED DATE " Ckpt-Feed-Date
+002010             END-IF
+002020         END-IF
+002030         CLOSE CKPT-FILE
+002040     END-IF.
+002050 0150-EXIT.
+002060     EXIT.
+002070*
+002080*----------------------------------------------------------------
+002090*    0160-OPEN-REJECT-FILE - WHEN RESTARTING MID-FEED, DIAGREJ.DAT
+002100*    IS OPENED EXTEND SO REJECT RECORDS WRITTEN BY THE RUN THAT
+002110*    CRASHED ARE NOT WIPED OUT BY THIS RUN'S OPEN.  A FRESH RUN
+002120*    (NO CHECKPOINT, OR A REBUILD) STILL OPENS IT OUTPUT.
+002130*----------------------------------------------------------------
+002140 0160-OPEN-REJECT-FILE.
+002150     IF RESTART-SEQ > ZERO
+002160         OPEN EXTEND DIAGREJ-FILE
+002170         IF DIAGREJ-NOT-FOUND
+002180             OPEN OUTPUT DIAGREJ-FILE
+002190         END-IF
+002200     ELSE
+002210         OPEN OUTPUT DIAGREJ-FILE
+002220     END-IF.
+002230 0160-EXIT.
+002240     EXIT.
+002250*
+002260*----------------------------------------------------------------
+002270*    1000-INITIALIZE - OPEN THE TRANSACTION FEED AND PRIME THE
+002280*    FIRST RECORD.  IF TRANS.DAT IS MISSING THERE IS NOTHING TO
+002290*    PROCESS, SO RETURN-CODE IS SET TO 8 FOR THE CALLING JOB STEP.
+002300*----------------------------------------------------------------
+002310 1000-INITIALIZE.
+002320     OPEN INPUT TRANS-FILE
+002330     PERFORM 0150-GET-CHECKPOINT THRU 0150-EXIT
+002340     PERFORM 0160-OPEN-REJECT-FILE THRU 0160-EXIT
+002350     IF TRANS-NOT-FOUND
+002360         DISPLAY "SEQMAINT: TRANS.DAT NOT FOUND - NOTHING TO"
+002370             " PROCESS"
+002380         MOVE 8 TO RETURN-CODE
+002390     ELSE
+002400         PERFORM 2100-READ-TRANS THRU 2100-EXIT
+002410     END-IF.
+002420 1000-EXIT.
+002430     EXIT.
+002440*
+002450*----------------------------------------------------------------
+002460*    2000-PROCESS-TRANS - VALIDATE AND APPLY ONE TRANSACTION
+002470*    RECORD TO THE IN-MEMORY DIAGNOSIS TABLE, THEN READ THE NEXT
+002480*    ONE.  ADD/CHANGE TRANSACTIONS THAT FAIL FORMAT VALIDATION
+002490*    ARE ROUTED TO DIAGREJ.DAT INSTEAD OF BEING APPLIED, SO A
+002500*    BAD CODE OR NAME NEVER REACHES DIAG.DAT.
+002510*----------------------------------------------------------------
+002520 2000-PROCESS-TRANS.
+002530     ADD 1 TO TRANS-COUNT
+002540     PERFORM 2200-FIND-ENTRY THRU 2200-EXIT
+002550     EVALUATE TRUE
+002560         WHEN TRANS-IS-ADD OR TRANS-IS-CHANGE
+002570             PERFORM 2050-VALIDATE-TRANS THRU 2050-EXIT
+002580             IF TRANS-IS-VALID
+002590                 IF TRANS-IS-ADD
+002600                     PERFORM 2300-APPLY-ADD THRU 2300-EXIT
+002610                 ELSE
+002620                     PERFORM 2400-APPLY-CHANGE THRU 2400-EXIT
+002630                 END-IF
+002640             ELSE
+002650                 PERFORM 2060-WRITE-REJECT THRU 2060-EXIT
+002660             END-IF
+002670         WHEN TRANS-IS-DELETE
+002680             PERFORM 2500-APPLY-DELETE THRU 2500-EXIT
+002690         WHEN OTHER
+002700             DISPLAY "SEQMAINT: UNKNOWN TRANSACTION CODE "
+002710                 Trans-Action " IGNORED - SEQ " Trans-Seq-No
+002720     END-EVALUATE
+002730     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+002740 2000-EXIT.
+002750     EXIT.
+002760*
+002770*----------------------------------------------------------------
+002780*    2050-VALIDATE-TRANS - CHECK Trans-Diag-Code FOR A PLAUSIBLE
+002790*    ICD-STYLE PATTERN (NON-BLANK, LETTER FOLLOWED BY 2 DIGITS)
+002800*    AND Trans-Diag-Name FOR NON-BLANK.
+002810*----------------------------------------------------------------
+002820 2050-VALIDATE-TRANS.
+002830     MOVE "Y" TO TRANS-VALID-SW
+002840     EVALUATE TRUE
+002850         WHEN Trans-Diag-Code = SPACES
+002860             MOVE "N" TO TRANS-VALID-SW
+002870             MOVE "01" TO Reject-Reason-Code
+002880             MOVE "DIAGNOSIS CODE IS BLANK" TO Reject-Reason-Text
+002890         WHEN NOT (Trans-Diag-Code (1:1) IS ALPHABETIC-UPPER
+002900                 AND Trans-Diag-Code (2:1) IS NUMERIC
+002910                 AND Trans-Diag-Code (3:1) IS NUMERIC)
+002920             MOVE "N" TO TRANS-VALID-SW
+002930             MOVE "02" TO Reject-Reason-Code
+002940             MOVE "DIAGNOSIS CODE FORMAT IS INVALID"
+002950                 TO Reject-Reason-Text
+002960         WHEN Trans-Diag-Name = SPACES
+002970             MOVE "N" TO TRANS-VALID-SW
+002980             MOVE "03" TO Reject-Reason-Code
+002990             MOVE "DIAGNOSIS NAME IS BLANK" TO Reject-Reason-Text
+003000     END-EVALUATE.
+003010 2050-EXIT.
+003020     EXIT.
+003030*
+003040*----------------------------------------------------------------
+003050*    2060-WRITE-REJECT - WRITE THE FAILED TRANSACTION TO
+003060*    DIAGREJ.DAT WITH ITS REASON CODE AND TEXT.
+003070*----------------------------------------------------------------
+003080 2060-WRITE-REJECT.
+003090     MOVE Trans-Seq-No TO Reject-Seq-No
+003100     MOVE Trans-Diag-Code TO Reject-Diag-Code
+003110     MOVE Trans-Diag-Name TO Reject-Diag-Name
+003120     WRITE DiagReject
+003130     ADD 1 TO REJECT-COUNT
+003140     DISPLAY "SEQMAINT: REJECTED SEQ " Trans-Seq-No
+003150         " CODE " Trans-Diag-Code " - " Reject-Reason-Text.
+003160 2060-EXIT.
+003170     EXIT.
+003180*
+003190*----------------------------------------------------------------
+003200*    2065-WRITE-UNKNOWN-REJECT - A CHANGE OR DELETE TARGETED A
+003210*    DiagCode THAT IS NOT ON THE MASTER.  WRITE IT TO DIAGREJ.DAT
+003220*    WITH REASON 04 SO THE REJECT TRAIL IS COMPLETE, NOT JUST
+003230*    DISPLAYED ON THE CONSOLE.
+003240*----------------------------------------------------------------
+003250 2065-WRITE-UNKNOWN-REJECT.
+003260     MOVE Trans-Seq-No TO Reject-Seq-No
+003270     MOVE Trans-Diag-Code TO Reject-Diag-Code
+003280     MOVE SPACES TO Reject-Diag-Name
+003290     MOVE "04" TO Reject-Reason-Code
+003300     MOVE "DIAGNOSIS CODE NOT ON FILE" TO Reject-Reason-Text
+003310     WRITE DiagReject
+003320     ADD 1 TO REJECT-COUNT.
+003330 2065-EXIT.
+003340     EXIT.
+003350*
+003360*----------------------------------------------------------------
+003370*    2070-WRITE-TABLE-FULL-REJECT - AN ADD WOULD GROW THE
+003380*    IN-MEMORY DIAGNOSIS TABLE PAST ITS 500-ENTRY LIMIT.  REJECT
+003390*    THE TRANSACTION INSTEAD OF RUNNING OFF THE END OF DIAG-ENTRY.
+003400*----------------------------------------------------------------
+003410 2070-WRITE-TABLE-FULL-REJECT.
+003420     MOVE Trans-Seq-No TO Reject-Seq-No
+003430     MOVE Trans-Diag-Code TO Reject-Diag-Code
+003440     MOVE Trans-Diag-Name TO Reject-Diag-Name
+003450     MOVE "05" TO Reject-Reason-Code
+003460     MOVE "DIAGNOSIS TABLE IS FULL" TO Reject-Reason-Text
+003470     WRITE DiagReject
+003480     ADD 1 TO REJECT-COUNT.
+003490 2070-EXIT.
+003500     EXIT.
+003510*
+003520 2100-READ-TRANS.
+003530     READ TRANS-FILE
+003540         AT END MOVE "Y" TO TRANS-EOF-SW.
+003550 2100-EXIT.
+003560     EXIT.
+003570*
+003580*----------------------------------------------------------------
+003590*    2200-FIND-ENTRY - LINEAR SEARCH THE IN-MEMORY TABLE FOR
+003600*    Trans-Diag-Code, SETTING DT-IDX WHEN FOUND.
+003610*----------------------------------------------------------------
+003620 2200-FIND-ENTRY.
+003630     MOVE "N" TO DIAG-TABLE-FOUND-SW
+003640     SET DT-IDX TO 1
+003650     SEARCH DIAG-ENTRY
+003660         AT END
+003670             CONTINUE
+003680         WHEN DT-CODE (DT-IDX) = Trans-Diag-Code
+003690             MOVE "Y" TO DIAG-TABLE-FOUND-SW
+003700     END-SEARCH.
+003710 2200-EXIT.
+003720     EXIT.
+003730*
+003740 2300-APPLY-ADD.
+003750     IF DIAG-TABLE-FOUND
+003760         MOVE Trans-Diag-Name TO DT-NAME (DT-IDX)
+003770         MOVE "Y" TO DT-ACTIVE (DT-IDX)
+003780     ELSE
+003790         IF DIAG-TABLE-COUNT >= 500
+003800             DISPLAY "SEQMAINT: DIAGNOSIS TABLE FULL - CODE "
+003810                 Trans-Diag-Code " REJECTED - SEQ " Trans-Seq-No
+003820             PERFORM 2070-WRITE-TABLE-FULL-REJECT THRU 2070-EXIT
+003830         ELSE
+003840             ADD 1 TO DIAG-TABLE-COUNT
+003850             SET DT-IDX TO DIAG-TABLE-COUNT
+003860             MOVE Trans-Diag-Code TO DT-CODE (DT-IDX)
+003870             MOVE Trans-Diag-Name TO DT-NAME (DT-IDX)
+003880             MOVE "Y" TO DT-ACTIVE (DT-IDX)
+003890         END-IF
+003900     END-IF.
+003910 2300-EXIT.
+003920     EXIT.
+003930*
+003940 2400-APPLY-CHANGE.
+003950     IF DIAG-TABLE-FOUND
+003960         MOVE Trans-Diag-Name TO DT-NAME (DT-IDX)
+003970         MOVE "Y" TO DT-ACTIVE (DT-IDX)
+003980     ELSE
+003990         DISPLAY "SEQMAINT: CHANGE FOR UNKNOWN CODE "
+004000             Trans-Diag-Code " - SEQ " Trans-Seq-No
+004010         PERFORM 2065-WRITE-UNKNOWN-REJECT THRU 2065-EXIT
+004020     END-IF.
+004030 2400-EXIT.
+004040     EXIT.
+004050*
+004060 2500-APPLY-DELETE.
+004070     IF DIAG-TABLE-FOUND
+004080         MOVE "N" TO DT-ACTIVE (DT-IDX)
+004090         ADD 1 TO DELETE-COUNT
+004100     ELSE
+004110         DISPLAY "SEQMAINT: DELETE FOR UNKNOWN CODE "
+004120             Trans-Diag-Code " - SEQ " Trans-Seq-No
+004130         PERFORM 2065-WRITE-UNKNOWN-REJECT THRU 2065-EXIT
+004140     END-IF.
+004150 2500-EXIT.
+004160     EXIT.
+004170*
+004180*----------------------------------------------------------------
+004190*    7000-REBUILD-MASTER - WRITE EVERY ACTIVE TABLE ENTRY OUT TO
+004200*    THE INDEXED DIAG.DAT.  KEYED WRITE, SO THE TABLE CAN BE IN
+004210*    ANY ORDER - GnuCOBOL/IBM BUILDS THE KEY PATH AS IT GOES.
+004220*----------------------------------------------------------------
+004230 7000-REBUILD-MASTER.
+004240     OPEN OUTPUT DIAG-FILE
+004250     MOVE 1 TO DIAG-TABLE-IDX
+004260     PERFORM 7100-WRITE-ONE THRU 7100-EXIT
+004270         UNTIL DIAG-TABLE-IDX > DIAG-TABLE-COUNT
+004280     CLOSE DIAG-FILE.
+004290 7000-EXIT.
+004300     EXIT.
+004310*
+004320*----------------------------------------------------------------
+004330*    7100-WRITE-ONE - WRITE A SINGLE ACTIVE TABLE ENTRY, THEN
+004340*    STEP THE TABLE SUBSCRIPT.
+004350*----------------------------------------------------------------
+004360 7100-WRITE-ONE.
+004370     IF DT-IS-ACTIVE (DIAG-TABLE-IDX)
+004380         MOVE DT-CODE (DIAG-TABLE-IDX) TO DiagCode
+004390         MOVE DT-NAME (DIAG-TABLE-IDX) TO DiagName
+004400         WRITE DiagDetails
+004410             INVALID KEY
+004420                 DISPLAY "SEQMAINT: DUPLICATE CODE " DiagCode
+004430                     " REJECTED ON REBUILD"
+004440             NOT INVALID KEY
+004450                 ADD 1 TO WRITE-COUNT
+004460                 MOVE "ADD" TO AUDIT-OPERATION
+004470                 CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME
+004480                     AUDIT-OPERATION DiagCode AUDIT-ONE-RECORD
+004490         END-WRITE
+004500     END-IF
+004510     ADD 1 TO DIAG-TABLE-IDX.
+004520 7100-EXIT.
+004530     EXIT.
+004540*
+004550*----------------------------------------------------------------
+004560*    5000-REBUILD-RUN - REBUILD MODE.  TAKE A DATED BACKUP OF THE
+004570*    EXISTING DIAG.DAT (IF ONE EXISTS), THEN APPLY THE ENTIRE
+004580*    TRANSACTION FEED TO THE IN-MEMORY TABLE AND REWRITE DIAG.DAT
+004590*    FROM SCRATCH.
+004600*----------------------------------------------------------------
+004610 5000-REBUILD-RUN.
+004620     PERFORM 5100-BACKUP-MASTER THRU 5100-EXIT
+004630     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+004640         UNTIL IS-TRANS-EOF
+004650     PERFORM 7000-REBUILD-MASTER THRU 7000-EXIT.
+004660 5000-EXIT.
+004670     EXIT.
+004680*
+004690*----------------------------------------------------------------
+004700*    5100-BACKUP-MASTER - COPY THE CURRENT DIAG.DAT TO A DATED
+004710*    FLAT FILE (DIAG.BAKyyyymmdd) BEFORE IT IS REBUILT, SO A BAD
+004720*    TRANSACTION FEED CAN BE RECOVERED FROM.  IF DIAG.DAT DOES
+004730*    NOT YET EXIST THERE IS NOTHING TO BACK UP.
+004740*----------------------------------------------------------------
+004750 5100-BACKUP-MASTER.
+004760     OPEN INPUT DIAG-FILE
+004770     IF DIAG-NOT-FOUND
+004780         DISPLAY "SEQMAINT: DIAG.DAT NOT FOUND - NO BACKUP TAKEN"
+004790     ELSE
+004800         ACCEPT BACKUP-DATE FROM DATE YYYYMMDD
+004810         STRING "DIAG.BAK" BACKUP-DATE DELIMITED BY SIZE
+004820             INTO BACKUP-FILENAME
+004830         MOVE "N" TO DIAG-EOF-SW
+004840         OPEN OUTPUT DIAGBAK-FILE
+004850         PERFORM 5200-BACKUP-ONE THRU 5200-EXIT
+004860             UNTIL IS-DIAG-EOF
+004870         CLOSE DIAGBAK-FILE
+004880         DISPLAY "SEQMAINT: DIAG.DAT BACKED UP TO "
+004890             BACKUP-FILENAME
+004900     END-IF
+004910     CLOSE DIAG-FILE.
+004920 5100-EXIT.
+004930     EXIT.
+004940*
+004950 5200-BACKUP-ONE.
+004960     READ DIAG-FILE NEXT RECORD
+004970         AT END MOVE "Y" TO DIAG-EOF-SW
+004980     END-READ
+004990     IF NOT IS-DIAG-EOF
+005000         MOVE DiagCode TO Backup-Diag-Code
+005010         MOVE DiagName TO Backup-Diag-Name
+005020         WRITE BackupDetails
+005030         MOVE "READ" TO AUDIT-OPERATION
+005040         CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME
+005050             AUDIT-OPERATION DiagCode AUDIT-ONE-RECORD
+005060     END-IF.
+005070 5200-EXIT.
+005080     EXIT.
+005090*
+005100*----------------------------------------------------------------
+005110*    6000-EXTEND-RUN - EXTEND MODE (THE DEFAULT).  APPLY THE
+005120*    TRANSACTION FEED DIRECTLY AGAINST THE EXISTING DIAG.DAT
+005130*    WITH KEYED I/O, SO RECORDS NOT MENTIONED IN THE FEED ARE
+005140*    LEFT UNTOUCHED.  IF DIAG.DAT DOES NOT YET EXIST IT IS
+005150*    CREATED EMPTY FIRST.
+005160*----------------------------------------------------------------
+005170 6000-EXTEND-RUN.
+005180     OPEN I-O DIAG-FILE
+005190     IF DIAG-NOT-FOUND
+005200        OPEN OUTPUT DIAG-FILE
+005210        CLOSE DIAG-FILE
+005220        OPEN I-O DIAG-FILE
+005230     END-IF
+005240     PERFORM 6100-APPLY-DIRECT THRU 6100-EXIT
+005250        UNTIL IS-TRANS-EOF
+005260     CLOSE DIAG-FILE.
+005270 6000-EXIT.
+005280     EXIT.
+005290*
+005300*----------------------------------------------------------------
+005310*    6100-APPLY-DIRECT - VALIDATE AND APPLY ONE TRANSACTION
+005320*    RECORD STRAIGHT AGAINST DIAG.DAT, THEN READ THE NEXT ONE.
+005330*----------------------------------------------------------------
+005340 6100-APPLY-DIRECT.
+005350     ADD 1 TO TRANS-COUNT
+005360     IF Trans-Seq-No > RESTART-SEQ
+005370     EVALUATE TRUE
+005380        WHEN TRANS-IS-ADD OR TRANS-IS-CHANGE
+005390            PERFORM 2050-VALIDATE-TRANS THRU 2050-EXIT
+005400            IF TRANS-IS-VALID
+005410                IF TRANS-IS-ADD
+005420                    PERFORM 6200-DIRECT-ADD THRU 6200-EXIT
+005430                ELSE
+005440                    PERFORM 6300-DIRECT-CHANGE THRU 6300-EXIT
+005450                END-IF
+005460            ELSE
+005470                PERFORM 2060-WRITE-REJECT THRU 2060-EXIT
+005480            END-IF
+005490        WHEN TRANS-IS-DELETE
+005500            PERFORM 6400-DIRECT-DELETE THRU 6400-EXIT
+005510        WHEN OTHER
+005520            DISPLAY "SEQMAINT: UNKNOWN TRANSACTION CODE "
+005530                Trans-Action " IGNORED - SEQ " Trans-Seq-No
+005540     END-EVALUATE
+005550         PERFORM 6500-UPDATE-CHECKPOINT THRU 6500-EXIT
+005560     ELSE
+005570         DISPLAY "SEQMAINT: SKIPPING SEQ " Trans-Seq-No
+005580             " - ALREADY APPLIED ON A PRIOR RUN"
+005590     END-IF
+005600     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+005610 6100-EXIT.
+005620     EXIT.
+005630*
+005640 6200-DIRECT-ADD.
+005650     MOVE Trans-Diag-Code TO DiagCode
+005660     MOVE Trans-Diag-Name TO DiagName
+005670     WRITE DiagDetails
+005680        INVALID KEY
+005690            DISPLAY "SEQMAINT: DUPLICATE CODE " DiagCode
+005700                " REJECTED - SEQ " Trans-Seq-No
+005710        NOT INVALID KEY
+005720            ADD 1 TO WRITE-COUNT
+005730            MOVE "ADD" TO AUDIT-OPERATION
+005740            CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME
+005750                AUDIT-OPERATION DiagCode AUDIT-ONE-RECORD
+005760     END-WRITE.
+005770 6200-EXIT.
+005780     EXIT.
+005790*
+005800 6300-DIRECT-CHANGE.
+005810     MOVE Trans-Diag-Code TO DiagCode
+005820     READ DIAG-FILE
+005830        INVALID KEY
+005840            DISPLAY "SEQMAINT: CHANGE FOR UNKNOWN CODE "
+005850                Trans-Diag-Code " - SEQ " Trans-Seq-No
+005860            PERFORM 2065-WRITE-UNKNOWN-REJECT THRU 2065-EXIT
+005870        NOT INVALID KEY
+005880            MOVE Trans-Diag-Name TO DiagName
+005890            REWRITE DiagDetails
+005900                INVALID KEY
+005910                    DISPLAY "SEQMAINT: REWRITE FAILED FOR CODE "
+005920                        DiagCode " - SEQ " Trans-Seq-No
+005930                NOT INVALID KEY
+005940                    ADD 1 TO WRITE-COUNT
+005950                    MOVE "CHANGE" TO AUDIT-OPERATION
+005960                    CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME
+005970                        AUDIT-OPERATION DiagCode AUDIT-ONE-RECORD
+005980            END-REWRITE
+005990     END-READ.
+006000 6300-EXIT.
+006010     EXIT.
+006020*
+006030 6400-DIRECT-DELETE.
+006040     MOVE Trans-Diag-Code TO DiagCode
+006050     DELETE DIAG-FILE
+006060        INVALID KEY
+006070            DISPLAY "SEQMAINT: DELETE FOR UNKNOWN CODE "
+006080                Trans-Diag-Code " - SEQ " Trans-Seq-No
+006090            PERFORM 2065-WRITE-UNKNOWN-REJECT THRU 2065-EXIT
+006100        NOT INVALID KEY
+006110            ADD 1 TO DELETE-COUNT
+006120            MOVE "DELETE" TO AUDIT-OPERATION
+006130            CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME
+006140                AUDIT-OPERATION DiagCode AUDIT-ONE-RECORD
+006150     END-DELETE.
+006160 6400-EXIT.
+006170     EXIT.
+006180*
+006190*----------------------------------------------------------------
+006200*    6500-UPDATE-CHECKPOINT - RECORD THE SEQUENCE NUMBER OF THE
+006210*    TRANSACTION JUST APPLIED AS THE NEW RESTART POINT.  THE FILE
+006220*    IS REWRITTEN FROM SCRATCH EACH TIME SINCE IT ONLY EVER HOLDS
+006230*    ONE RECORD.
+006240*----------------------------------------------------------------
+006250 6500-UPDATE-CHECKPOINT.
+006260     MOVE Trans-Seq-No TO Ckpt-Last-Trans-Seq
+006270     MOVE "E" TO Ckpt-Run-Mode
+006280     MOVE RUN-TODAY-DATE TO Ckpt-Feed-Date
+006290     OPEN OUTPUT CKPT-FILE
+006300     WRITE CheckpointRec
+006310     CLOSE CKPT-FILE.
+006320 6500-EXIT.
+006330     EXIT.
+006340*
+006350 9000-TERMINATE.
+006360     CLOSE TRANS-FILE
+006370     CLOSE DIAGREJ-FILE
+006380     IF NOT TRANS-NOT-FOUND
+006390         PERFORM 6600-CLEAR-CHECKPOINT THRU 6600-EXIT
+006400     END-IF
+006410     IF REJECT-COUNT > 0 AND RETURN-CODE = 0
+006420         MOVE 4 TO RETURN-CODE
+006430     END-IF
+006440     DISPLAY "SEQMAINT: " TRANS-COUNT " TRANSACTION(S) READ, "
+006450         WRITE-COUNT " DIAGNOSIS RECORD(S) WRITTEN/CHANGED, "
+006460         DELETE-COUNT " DELETED, "
+006470         REJECT-COUNT " TRANSACTION(S) REJECTED TO DIAGREJ.DAT".
+006480 9000-EXIT.
+006490     EXIT.
+006500*
+006510*----------------------------------------------------------------
+006520*    6600-CLEAR-CHECKPOINT - THE TRANSACTION FEED JUST APPLIED
+006530*    HAS BEEN READ THROUGH TO EOF (EXTEND MODE), OR DIAG.DAT HAS
+006540*    JUST BEEN REPLACED WHOLESALE (REBUILD MODE), SO ANY EXISTING
+006550*    CHECKPOINT HAS SERVED ITS PURPOSE OR NO LONGER APPLIES TO THE
+006560*    CURRENT DIAG.DAT.  RESET IT TO ZERO, WITH NO FEED DATE, SO
+006570*    THE NEXT BATCH CYCLE'S TRANS.DAT - WHICH STARTS ITS OWN
+006580*    SEQUENCE NUMBERS OVER AT 1 - IS NOT MISTAKEN FOR WORK
+006590*    ALREADY APPLIED AND SKIPPED.
+006600*----------------------------------------------------------------
+006610 6600-CLEAR-CHECKPOINT.
+006620     MOVE ZERO TO Ckpt-Last-Trans-Seq
+006630     MOVE "E" TO Ckpt-Run-Mode
+006640     MOVE ZERO TO Ckpt-Feed-Date
+006650     OPEN OUTPUT CKPT-FILE
+006660     WRITE CheckpointRec
+006670     CLOSE CKPT-FILE.
+006680 6600-EXIT.
+006690     EXIT.
