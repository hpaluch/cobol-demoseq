@@ -1,58 +1,98 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  SEQ.
-      * Tests write to sequential files
-      * Writes 3 records into DIAG.DAT and reads them back      
-      * Tested on MS Cobol v2.20 and Microfocus Visual Cobol v 2.2     
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT DIAG-FILE ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-       FD DIAG-FILE 
-          LABEL RECORD IS STANDARD
-          VALUE OF FILE-ID IS 'DIAG.DAT'
-          DATA RECORD IS DiagDetails.
-            
-       01 DiagDetails.
-           02 DiagCode PIC X(5).
-           02 DiagName PIC X(70).
-      *
-       WORKING-STORAGE SECTION.
-       01  READ-EOF PIC 9 VALUE 0.
-           88 IS-EOF VALUE IS 1.
-      *
-       PROCEDURE DIVISION.
-      *
-       p000-Begin.
-           
-           OPEN OUTPUT DIAG-FILE.
-           MOVE "J01" TO DiagCode.
-           MOVE "Acute sinusitis" TO DiagName.
-           WRITE DiagDetails.
-           MOVE "J03  Acute tonsillitis" TO DiagDetails.
-           WRITE DiagDetails.
-           MOVE "J00  Acute nasopharyngitis" TO DiagDetails.
-           WRITE DiagDetails.
-           CLOSE DIAG-FILE.
-           
-      * Read data back
-           DISPLAY "Code  Name".
-           MOVE 0 TO READ-EOF      
-           OPEN INPUT DIAG-FILE.
-           PERFORM p300-ReadItem UNTIL IS-EOF         
-           CLOSE DIAG-FILE.           
-           STOP RUN.
-           
-       p300-ReadItem.
-           READ DIAG-FILE
-              AT END MOVE 1 TO READ-EOF.
-           IF NOT IS-EOF 
-              DISPLAY DiagCode " " DiagName
-           ELSE
-              DISPLAY "*** End of file ***".
-                 
-                
-
+000010*****************************************************************
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.     SEQ.
+000040 AUTHOR.         D. KOVACS.
+000050 INSTALLATION.   DATA PROCESSING DEPT.
+000060 DATE-WRITTEN.   01/01/2020.
+000070 DATE-COMPILED.
+000080*****************************************************************
+000090*    READS THE DIAGNOSIS-CODE MASTER (DIAG.DAT) AND DISPLAYS IT.
+000100*    TESTED ON MS COBOL V2.20 AND MICRO FOCUS VISUAL COBOL V2.2.
+000110*------------------------------------------------------------------
+000120*    MODIFICATION HISTORY
+000130*    DATE       INIT  DESCRIPTION
+000140*    01/01/2020 HP    INITIAL VERSION - WROTE 3 HARDCODED RECORDS
+000150*                      TO DIAG.DAT AND READ THEM BACK.
+000160*    08/09/2026 DK    THE MASTER IS NOW MAINTAINED EXTERNALLY BY
+000170*                      SEQMAINT FROM A TRANSACTION FEED.  REMOVED
+000180*                      THE HARDCODED OPEN OUTPUT/WRITE LOGIC -
+000190*                      THIS PROGRAM ONLY READS AND REPORTS DIAG.DAT.
+000200*    08/09/2026 DK    DIAG.DAT RE-ORGANISED AS ORGANIZATION
+000210*                      INDEXED, KEYED ON DiagCode.  SEE SEQCNV FOR
+000220*                      THE UNLOAD/RELOAD PATH USED TO REORGANISE IT.
+000230*    08/09/2026 DK    EVERY READ IS NOW LOGGED TO AUDIT.LOG VIA
+000240*                      THE AUDITLOG SUBPROGRAM.
+000250*    08/09/2026 DK    RETURN-CODE IS NOW SET TO 8 WHEN DIAG.DAT IS
+000260*                      MISSING, SO A CALLING JOB STEP CAN CHECK IT.
+000270*****************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT DIAG-FILE ASSIGN TO DISK
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS DiagCode
+000350         FILE STATUS IS DIAG-STATUS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  DIAG-FILE
+000400     LABEL RECORD IS STANDARD
+000410     VALUE OF FILE-ID IS "DIAG.DAT"
+000420     DATA RECORD IS DiagDetails.
+000430     COPY DIAGREC.
+000440*
+000450 WORKING-STORAGE SECTION.
+000460 01  DIAG-STATUS             PIC X(02) VALUE "00".
+000470     88  DIAG-OK             VALUE "00".
+000480     88  DIAG-EOF            VALUE "10".
+000490     88  DIAG-NOT-FOUND      VALUE "35".
+000500
+000510 01  READ-EOF-SW             PIC X(01) VALUE "N".
+000520     88  IS-EOF              VALUE "Y".
+000530
+000540 01  READ-COUNT              PIC 9(06) VALUE ZERO COMP.
+000550
+000560 01  AUDIT-PROGRAM-NAME      PIC X(08) VALUE "SEQ".
+000570 01  AUDIT-OPERATION         PIC X(12) VALUE "READ".
+000580 01  AUDIT-ONE-RECORD        PIC 9(06) VALUE 1.
+000590*
+000600 PROCEDURE DIVISION.
+000610*
+000620 0000-MAINLINE.
+000630     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000640     PERFORM 3000-READ-ITEM THRU 3000-EXIT
+000650         UNTIL IS-EOF
+000660     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000670     STOP RUN.
+000680*
+000690 1000-INITIALIZE.
+000700     DISPLAY "Code  Name"
+000710     OPEN INPUT DIAG-FILE
+000720     IF DIAG-NOT-FOUND
+000730         DISPLAY "SEQ: DIAG.DAT NOT FOUND"
+000740         MOVE 8 TO RETURN-CODE
+000750         MOVE "Y" TO READ-EOF-SW
+000760     END-IF.
+000770 1000-EXIT.
+000780     EXIT.
+000790*
+000800 3000-READ-ITEM.
+000810     READ DIAG-FILE
+000820         AT END MOVE "Y" TO READ-EOF-SW
+000830     END-READ
+000840     IF NOT IS-EOF
+000850         DISPLAY DiagCode " " DiagName
+000860         ADD 1 TO READ-COUNT
+000870         CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME AUDIT-OPERATION
+000880             DiagCode AUDIT-ONE-RECORD
+000890     ELSE
+000900         DISPLAY "*** End of file ***"
+000910     END-IF.
+000920 3000-EXIT.
+000930     EXIT.
+000940*
+000950 9000-TERMINATE.
+000960     CLOSE DIAG-FILE.
+000970 9000-EXIT.
+000980     EXIT.
