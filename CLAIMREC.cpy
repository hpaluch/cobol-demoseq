@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    CLAIMREC.CPY
+000030*    RECORD LAYOUT FOR THE PATIENT CLAIMS FILE (CLAIMS.DAT).
+000040*    CLAIM-DIAG-CODE CROSS-REFERENCES DiagCode ON DIAG.DAT.
+000050*------------------------------------------------------------------
+000060*    DATE       INIT  DESCRIPTION
+000070*    08/09/2026 DK    INITIAL VERSION
+000080*****************************************************************
+000090 01  ClaimDetail.
+000100     02  Claim-No                PIC X(10).
+000110     02  Claim-Diag-Code         PIC X(05).
+000120     02  Claim-Patient-Name      PIC X(30).
+000130     02  Claim-Amount            PIC 9(07)V99.
