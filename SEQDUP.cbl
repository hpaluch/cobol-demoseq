@@ -0,0 +1,144 @@
+000010*****************************************************************
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.     SEQDUP.
+000040 AUTHOR.         D. KOVACS.
+000050 INSTALLATION.   DATA PROCESSING DEPT.
+000060 DATE-WRITTEN.   08/09/2026.
+000070 DATE-COMPILED.
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*------------------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    08/09/2026 DK    INITIAL VERSION - WALKS DIAG.DAT IN KEY
+000130*                      SEQUENCE AND REPORTS ANY DUPLICATE DiagCode
+000140*                      VALUES TO DIAGDUP.RPT.  ORGANIZATION INDEXED
+000150*                      ALREADY REFUSES A DUPLICATE KEY ON WRITE, SO
+000160*                      THIS IS A BELT-AND-BRACES CHECK FOR A MASTER
+000170*                      THAT WAS RESTORED OR COPIED OUTSIDE SEQMAINT.
+000180*    08/09/2026 DK    EVERY READ IS NOW LOGGED TO AUDIT.LOG VIA
+000190*                      THE AUDITLOG SUBPROGRAM.
+000200*    08/09/2026 DK    DUP-LINE WIDENED TO MATCH DUP-DETAIL-LINE SO
+000210*                      A LONG DIAGNOSIS NAME IS NOT CUT OFF.
+000220*****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT DIAG-FILE ASSIGN TO DISK
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS SEQUENTIAL
+000290         RECORD KEY IS DiagCode
+000300         FILE STATUS IS DIAG-STATUS.
+
+000310     SELECT DIAGDUP-FILE ASSIGN TO DISK
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS DIAGDUP-STATUS.
+000340*
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  DIAG-FILE
+000380     LABEL RECORD IS STANDARD
+000390     VALUE OF FILE-ID IS "DIAG.DAT"
+000400     DATA RECORD IS DiagDetails.
+000410     COPY DIAGREC.
+
+000420 FD  DIAGDUP-FILE
+000430     LABEL RECORD IS STANDARD
+000440     VALUE OF FILE-ID IS "DIAGDUP.RPT"
+000450     DATA RECORD IS DUP-LINE.
+000460 01  DUP-LINE                    PIC X(108).
+000470*
+000480 WORKING-STORAGE SECTION.
+000490 01  DIAG-STATUS             PIC X(02) VALUE "00".
+000500     88  DIAG-OK             VALUE "00".
+000510     88  DIAG-EOF            VALUE "10".
+000520     88  DIAG-NOT-FOUND      VALUE "35".
+
+000530 01  DIAGDUP-STATUS          PIC X(02) VALUE "00".
+000540     88  DIAGDUP-OK          VALUE "00".
+
+000550 01  DIAG-EOF-SW             PIC X(01) VALUE "N".
+000560     88  IS-DIAG-EOF         VALUE "Y".
+
+000570 01  FIRST-RECORD-SW         PIC X(01) VALUE "Y".
+000580     88  IS-FIRST-RECORD     VALUE "Y".
+
+000590 01  PREV-DIAG-CODE          PIC X(05) VALUE SPACES.
+
+000600 01  RECORD-COUNT            PIC 9(06) VALUE ZERO COMP.
+000610 01  DUPLICATE-COUNT         PIC 9(06) VALUE ZERO COMP.
+
+000620 01  AUDIT-PROGRAM-NAME      PIC X(08) VALUE "SEQDUP".
+000630 01  AUDIT-OPERATION         PIC X(12) VALUE "READ".
+000640 01  AUDIT-ONE-RECORD        PIC 9(06) VALUE 1.
+
+000650 01  DUP-DETAIL-LINE.
+000660     02  FILLER              PIC X(01) VALUE SPACE.
+000670     02  FILLER              PIC X(28)
+000680             VALUE "DUPLICATE DIAGNOSIS CODE -- ".
+000690     02  DUP-CODE            PIC X(05).
+000700     02  FILLER              PIC X(04) VALUE SPACES.
+000710     02  DUP-NAME            PIC X(70).
+000720*
+000730 PROCEDURE DIVISION.
+000740*
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000770     PERFORM 3000-READ-ITEM THRU 3000-EXIT
+000780         UNTIL IS-DIAG-EOF
+000790     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000800     IF DUPLICATE-COUNT > 0
+000810         MOVE 4 TO RETURN-CODE
+000820     END-IF
+000830     STOP RUN.
+000840*
+000850 1000-INITIALIZE.
+000860     OPEN INPUT DIAG-FILE
+000870     OPEN OUTPUT DIAGDUP-FILE
+000880     IF DIAG-NOT-FOUND
+000890         DISPLAY "SEQDUP: DIAG.DAT NOT FOUND"
+000900         MOVE 8 TO RETURN-CODE
+000910         MOVE "Y" TO DIAG-EOF-SW
+000920     END-IF.
+000930 1000-EXIT.
+000940     EXIT.
+000950*
+000960*----------------------------------------------------------------
+000970*    3000-READ-ITEM - READ THE MASTER IN KEY SEQUENCE AND COMPARE
+000980*    EACH CODE TO THE ONE BEFORE IT.  KEY SEQUENCE MEANS A
+000990*    DUPLICATE CAN ONLY EVER SHOW UP AS TWO CONSECUTIVE RECORDS.
+001000*----------------------------------------------------------------
+001010 3000-READ-ITEM.
+001020     READ DIAG-FILE NEXT RECORD
+001030         AT END MOVE "Y" TO DIAG-EOF-SW
+001040     END-READ
+001050     IF NOT IS-DIAG-EOF
+001060         ADD 1 TO RECORD-COUNT
+001070         IF NOT IS-FIRST-RECORD
+001080             IF DiagCode = PREV-DIAG-CODE
+001090                 PERFORM 3100-WRITE-DUPLICATE THRU 3100-EXIT
+001100             END-IF
+001110         END-IF
+001120         MOVE "N" TO FIRST-RECORD-SW
+001130         MOVE DiagCode TO PREV-DIAG-CODE
+001140         CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME AUDIT-OPERATION
+001150             DiagCode AUDIT-ONE-RECORD
+001160     END-IF.
+001170 3000-EXIT.
+001180     EXIT.
+001190*
+001200 3100-WRITE-DUPLICATE.
+001210     MOVE DiagCode TO DUP-CODE
+001220     MOVE DiagName TO DUP-NAME
+001230     WRITE DUP-LINE FROM DUP-DETAIL-LINE
+001240     ADD 1 TO DUPLICATE-COUNT.
+001250 3100-EXIT.
+001260     EXIT.
+001270*
+001280 9000-TERMINATE.
+001290     CLOSE DIAG-FILE
+001300     CLOSE DIAGDUP-FILE
+001310     DISPLAY "SEQDUP: " RECORD-COUNT " RECORD(S) SCANNED, "
+001320         DUPLICATE-COUNT " DUPLICATE CODE(S) REPORTED TO"
+001330         " DIAGDUP.RPT".
+001340 9000-EXIT.
+001350     EXIT.
