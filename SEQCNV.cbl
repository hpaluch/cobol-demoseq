@@ -0,0 +1,181 @@
+000010*****************************************************************
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.     SEQCNV.
+000040 AUTHOR.         D. KOVACS.
+000050 INSTALLATION.   DATA PROCESSING DEPT.
+000060 DATE-WRITTEN.   08/09/2026.
+000070 DATE-COMPILED.
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*------------------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    08/09/2026 DK    INITIAL VERSION - DIAG.DAT MOVED FROM
+000130*                      ORGANIZATION SEQUENTIAL TO ORGANIZATION
+000140*                      INDEXED (KEYED ON DiagCode) SO LOOKUP
+000150*                      PROGRAMS CAN READ A SINGLE CODE DIRECTLY.
+000160*                      THIS UTILITY CARRIES THE UNLOAD/RELOAD PATH
+000170*                      USED TO REORGANISE DIAG.DAT WITHOUT LOSING
+000180*                      ANY EXISTING RECORDS, AND DOUBLES AS THE
+000190*                      BACKUP/RESTORE TOOL FOR THE MASTER.
+000200*                      RUN-MODE "UNLOAD"  - INDEXED DIAG.DAT  TO
+000210*                                           FLAT DIAGSEQ.DAT.
+000220*                      RUN-MODE "RELOAD"  - FLAT DIAGSEQ.DAT  TO
+000230*                                           INDEXED DIAG.DAT.
+000240*    08/09/2026 DK    EVERY READ OR WRITE AGAINST DIAG.DAT IS NOW
+000250*                      LOGGED TO AUDIT.LOG VIA THE AUDITLOG
+000260*                      SUBPROGRAM, AS FOR THE OTHER PROGRAMS THAT
+000270*                      TOUCH THE MASTER.
+000280*****************************************************************
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT DIAG-FILE ASSIGN TO DISK
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS DiagCode
+000360         FILE STATUS IS DIAG-STATUS.
+
+000370     SELECT DIAGSEQ-FILE ASSIGN TO DISK
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS DIAGSEQ-STATUS.
+000400*
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  DIAG-FILE
+000440     LABEL RECORD IS STANDARD
+000450     VALUE OF FILE-ID IS "DIAG.DAT"
+000460     DATA RECORD IS DiagDetails.
+000470     COPY DIAGREC.
+
+000480 FD  DIAGSEQ-FILE
+000490     LABEL RECORD IS STANDARD
+000500     VALUE OF FILE-ID IS "DIAGSEQ.DAT"
+000510     DATA RECORD IS DiagSeqDetails.
+000520 01  DiagSeqDetails.
+000530     02  DiagSeqCode             PIC X(05).
+000540     02  DiagSeqName             PIC X(70).
+000550*
+000560 WORKING-STORAGE SECTION.
+000570 01  DIAG-STATUS             PIC X(02) VALUE "00".
+000580     88  DIAG-OK             VALUE "00".
+000590     88  DIAG-EOF            VALUE "10".
+000600     88  DIAG-DUPLICATE-KEY  VALUE "22".
+000610     88  DIAG-NOT-FOUND      VALUE "35".
+
+000620 01  DIAGSEQ-STATUS          PIC X(02) VALUE "00".
+000630     88  DIAGSEQ-OK          VALUE "00".
+000640     88  DIAGSEQ-EOF         VALUE "10".
+000650     88  DIAGSEQ-NOT-FOUND   VALUE "35".
+
+000660 01  RUN-MODE-PARM           PIC X(10) VALUE SPACES.
+000670 01  RUN-MODE                PIC X(06) VALUE "UNLOAD".
+000680     88  RUN-MODE-UNLOAD     VALUE "UNLOAD".
+000690     88  RUN-MODE-RELOAD     VALUE "RELOAD".
+
+000700 01  EOF-SW                  PIC X(01) VALUE "N".
+000710     88  IS-EOF               VALUE "Y".
+
+000720 01  RECORD-COUNT            PIC 9(06) VALUE ZERO COMP.
+
+000730 01  AUDIT-PROGRAM-NAME      PIC X(08) VALUE "SEQCNV".
+000740 01  AUDIT-OPERATION         PIC X(12) VALUE SPACES.
+000750 01  AUDIT-ONE-RECORD        PIC 9(06) VALUE 1.
+000760*
+000770 PROCEDURE DIVISION.
+000780*
+000790 0000-MAINLINE.
+000800     ACCEPT RUN-MODE-PARM FROM COMMAND-LINE
+000810     IF RUN-MODE-PARM NOT = SPACES
+000820         MOVE FUNCTION UPPER-CASE(RUN-MODE-PARM) TO RUN-MODE
+000830     END-IF
+000840     EVALUATE TRUE
+000850         WHEN RUN-MODE-UNLOAD
+000860             PERFORM 2000-UNLOAD THRU 2000-EXIT
+000870         WHEN RUN-MODE-RELOAD
+000880             PERFORM 3000-RELOAD THRU 3000-EXIT
+000890         WHEN OTHER
+000900             DISPLAY "SEQCNV: INVALID RUN-MODE " RUN-MODE-PARM
+000910             MOVE 16 TO RETURN-CODE
+000920     END-EVALUATE
+000930     STOP RUN.
+000940*
+000950*----------------------------------------------------------------
+000960*    2000-UNLOAD - COPY THE INDEXED MASTER OUT TO A FLAT
+000970*    SEQUENTIAL FILE IN KEY SEQUENCE.
+000980*----------------------------------------------------------------
+000990 2000-UNLOAD.
+001000     OPEN INPUT DIAG-FILE
+001010     OPEN OUTPUT DIAGSEQ-FILE
+001020     IF DIAG-NOT-FOUND
+001030         DISPLAY "SEQCNV: DIAG.DAT NOT FOUND"
+001040         MOVE 8 TO RETURN-CODE
+001050         MOVE "Y" TO EOF-SW
+001060     END-IF
+001070     PERFORM 2100-UNLOAD-ONE THRU 2100-EXIT
+001080         UNTIL IS-EOF
+001090     CLOSE DIAG-FILE
+001100     CLOSE DIAGSEQ-FILE
+001110     DISPLAY "SEQCNV: " RECORD-COUNT
+001120         " RECORD(S) UNLOADED TO DIAGSEQ.DAT".
+001130 2000-EXIT.
+001140     EXIT.
+001150*
+001160 2100-UNLOAD-ONE.
+001170     READ DIAG-FILE NEXT RECORD
+001180         AT END MOVE "Y" TO EOF-SW
+001190     END-READ
+001200     IF NOT IS-EOF
+001210         MOVE DiagCode TO DiagSeqCode
+001220         MOVE DiagName TO DiagSeqName
+001230         WRITE DiagSeqDetails
+001240         ADD 1 TO RECORD-COUNT
+001250         MOVE "READ" TO AUDIT-OPERATION
+001260         CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME AUDIT-OPERATION
+001270             DiagCode AUDIT-ONE-RECORD
+001280     END-IF.
+001290 2100-EXIT.
+001300     EXIT.
+001310*
+001320*----------------------------------------------------------------
+001330*    3000-RELOAD - COPY A FLAT SEQUENTIAL EXTRACT BACK INTO THE
+001340*    INDEXED MASTER.  USED TO REBUILD DIAG.DAT AFTER A REORG OR
+001350*    TO RESTORE FROM A DATED BACKUP TAKEN BY SEQMAINT.
+001360*----------------------------------------------------------------
+001370 3000-RELOAD.
+001380     OPEN INPUT DIAGSEQ-FILE
+001390     OPEN OUTPUT DIAG-FILE
+001400     MOVE "N" TO EOF-SW
+001410     IF DIAGSEQ-NOT-FOUND
+001420         DISPLAY "SEQCNV: DIAGSEQ.DAT NOT FOUND"
+001430         MOVE 8 TO RETURN-CODE
+001440         MOVE "Y" TO EOF-SW
+001450     END-IF
+001460     PERFORM 3100-RELOAD-ONE THRU 3100-EXIT
+001470         UNTIL IS-EOF
+001480     CLOSE DIAGSEQ-FILE
+001490     CLOSE DIAG-FILE
+001500     DISPLAY "SEQCNV: " RECORD-COUNT
+001510         " RECORD(S) RELOADED INTO DIAG.DAT".
+001520 3000-EXIT.
+001530     EXIT.
+001540*
+001550 3100-RELOAD-ONE.
+001560     READ DIAGSEQ-FILE
+001570         AT END MOVE "Y" TO EOF-SW
+001580     END-READ
+001590     IF NOT IS-EOF
+001600         MOVE DiagSeqCode TO DiagCode
+001610         MOVE DiagSeqName TO DiagName
+001620         WRITE DiagDetails
+001630             INVALID KEY
+001640                 DISPLAY "SEQCNV: DUPLICATE CODE " DiagCode
+001650                     " SKIPPED ON RELOAD"
+001660             NOT INVALID KEY
+001670                 ADD 1 TO RECORD-COUNT
+001680                 MOVE "ADD" TO AUDIT-OPERATION
+001690                 CALL "AUDITLOG" USING AUDIT-PROGRAM-NAME
+001700                     AUDIT-OPERATION DiagCode AUDIT-ONE-RECORD
+001710         END-WRITE
+001720     END-IF.
+001730 3100-EXIT.
+001740     EXIT.
